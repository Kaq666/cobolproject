@@ -40,7 +40,17 @@ INPUT-OUTPUT SECTION.
            SELECT Fidentifiant ASSIGN TO "identifiants.dat"
            ORGANIZATION SEQUENTIAL
            FILE STATUS IS FcIR.
-		   
+
+           SELECT Fcheckpoint ASSIGN TO "checkpoint.dat"
+           ORGANIZATION INDEXED
+	       ACCESS MODE DYNAMIC
+           RECORD KEY ck_cle
+           FILE STATUS IS FcKR.
+
+           SELECT Fjournal ASSIGN TO "journal.dat"
+           ORGANIZATION SEQUENTIAL
+           FILE STATUS IS FcJR.
+
 DATA DIVISION.
         FILE SECTION.
            FD Femploye.
@@ -61,6 +71,7 @@ DATA DIVISION.
                       02 fp_nom PIC A(30).
                       02 fp_prix PIC 9(5).
                       02 fp_quantite PIC 9(13).
+                      02 fp_actif PIC 9(1).
 					  
            FD Fclient.
               01 clientTemp.
@@ -84,6 +95,7 @@ DATA DIVISION.
                               03 fa_jour PIC 9(2).
                       02 fa_idEmploye PIC 9(4).
                       02 fa_idClient PIC 9(4).
+                      02 fa_quantite PIC 9(5).
 					  
            FD Fidentifiant.
               01 identTemp.
@@ -99,8 +111,23 @@ DATA DIVISION.
                         03 fh_mois PIC 9(2).
                         03 fh_idArticle PIC 9(4).
                       02 fh_nbAricleVendu PIC 9(13).
-					  
-					  
+
+           FD Fcheckpoint.
+              01 checkpointTemp.
+                      02 ck_cle.
+                      	03 ck_annee PIC 9(4).
+                              03 ck_mois PIC 9(2).
+                      02 ck_dernierProduit PIC 9(4).
+
+           FD Fjournal.
+              01 journalTemp.
+                      02 fj_date PIC 9(8).
+                      02 fj_heure PIC 9(8).
+                      02 fj_identifiant PIC X(30).
+                      02 fj_action PIC X(15).
+                      02 fj_cle PIC X(30).
+
+
         WORKING-STORAGE SECTION.
                   01 ws_employeTemp.
                       02 ws_idEmploye PIC 9(4).
@@ -120,6 +147,8 @@ DATA DIVISION.
           77 FcAR PIC 9(2).
           77 FcIR PIC 9(2).
           77 FcHR PIC 9(2).
+          77 FcKR PIC 9(2).
+          77 FcJR PIC 9(2).
           77 VRAI PIC X VALUE "V".
           77 FAUX PIC x VALUE "F".
           77 FIN-MENU PIC X.
@@ -152,22 +181,111 @@ DATA DIVISION.
           77 admin PIC 9.
           77 mdp PIC X(12).
           77 EndOfFile PIC 9.
-	  	  77 pourcentage PIC 9.
-	  	  77 nb_ventes_totales PIC 9.
-	      77 nb_produit_vendu PIC 9.
+	  	  77 pourcentage PIC 9(3)V9(2).
+	  	  77 nb_ventes_totales PIC 9(13).
+	      77 nb_produit_vendu PIC 9(13).
+	      77 wg_nbArticles PIC 9(3).
+	      77 wg_k PIC 9(3).
+	      01 MIX-PRODUITS.
+	          02 MP-ARTICLE OCCURS 200 TIMES PIC 9(4).
+	          02 MP-QUANTITE OCCURS 200 TIMES PIC 9(13).
 	      77 identifiant PIC 9.
-	  
+	      77 wp_stockDispo PIC 9(13).
+	      77 wp_seuilReappro PIC 9(13) VALUE 5.
+	      77 wc_topN PIC 9(2).
+	      77 wc_rang PIC 9(2).
+	      77 wc_fin PIC 9(1).
+	      77 wc_premierTrouve PIC 9(1).
+	      77 wc_idMax PIC 9(4).
+	      77 wc_nomMax PIC A(30).
+	      77 wc_prenomMax PIC A(30).
+	      77 wc_dejaVu PIC 9(1).
+	      77 wc_nbClasses PIC 9(2).
+	      77 wc_k PIC 9(2).
+	      01 CLASSEMENT-CLIENTS.
+	          02 DC-ID OCCURS 50 TIMES PIC 9(4).
+	      77 wh_dernierProduit PIC 9(4).
+	      77 wpa_commissionParVente PIC 9(3)V9(2) VALUE 2.50.
+	      77 wpa_totalPaie PIC 9(9)V9(2).
+	      77 wm_mdpClair PIC X(30).
+	      77 wm_mdpHash PIC X(30).
+	      77 wm_acc PIC 9(18).
+	      77 wm_pos PIC 9(2).
+	      77 wm_reste PIC 9(18).
+	      01 wm_car-ovl.
+	          02 wm_car PIC X(1).
+	      01 wm_car-num REDEFINES wm_car-ovl PIC 9(2) COMP-X.
+      01 wv_dateDebut.
+          02 wv_anneeDebut PIC 9(4).
+          02 wv_moisDebut PIC 9(2).
+          02 wv_jourDebut PIC 9(2).
+      01 wv_dateFin.
+          02 wv_anneeFin PIC 9(4).
+          02 wv_moisFin PIC 9(2).
+          02 wv_jourFin PIC 9(2).
+      77 wv_nbAchats PIC 9(5).
+      77 wj_identifiantConnecte PIC X(30) VALUE SPACES.
+      77 wj_action PIC X(15).
+      77 wj_cle PIC X(30).
+
 
 
 
 PROCEDURE DIVISION.
           
                 MOVE FAUX TO FIN-MENU.
+                PERFORM MIGRER_DONNEES.
                 perform login.
-                PERFORM MENU UNTIL FIN-MENU = VRAI.
+                PERFORM MENU-PRINCIPAL UNTIL FIN-MENU = VRAI.
 STOP RUN.
 
-         menu.
+MIGRER_DONNEES.
+         PERFORM MIGRER_PRODUITS
+         PERFORM MIGRER_ACHATS.
+
+MIGRER_PRODUITS.
+         OPEN I-O Fproduit
+         EVALUATE FcPR
+            WHEN 00
+               MOVE 0 TO EndOfFile
+               PERFORM WITH TEST AFTER UNTIL EndOfFile = 1
+                  READ Fproduit NEXT
+                     AT END
+                        MOVE 1 TO EndOfFile
+                     NOT AT END
+                        IF fp_actif NOT = 0 AND fp_actif NOT = 1
+                           MOVE 1 TO fp_actif
+                           REWRITE produitTemp
+                        END-IF
+                  END-READ
+               END-PERFORM
+               CLOSE Fproduit
+            WHEN OTHER
+               CONTINUE
+         END-EVALUATE.
+
+MIGRER_ACHATS.
+         OPEN I-O Fachat
+         EVALUATE FcAR
+            WHEN 00
+               MOVE 0 TO EndOfFile
+               PERFORM WITH TEST AFTER UNTIL EndOfFile = 1
+                  READ Fachat NEXT
+                     AT END
+                        MOVE 1 TO EndOfFile
+                     NOT AT END
+                        IF fa_quantite = 0
+                           MOVE 1 TO fa_quantite
+                           REWRITE achatTemp
+                        END-IF
+                  END-READ
+               END-PERFORM
+               CLOSE Fachat
+            WHEN OTHER
+               CONTINUE
+         END-EVALUATE.
+
+         MENU-PRINCIPAL.
          IF admin = 1
            THEN PERFORM menu_admin
            ELSE PERFORM menu_employe
@@ -177,13 +295,18 @@ STOP RUN.
          DISPLAY "Quelle action souhaitez-vous faire ?"
          DISPLAY " "
          DISPLAY "A. Ajouter un client."
-         DISPLAY "B. Rechercher le premier client."
+         DISPLAY "B. Classement des meilleurs clients."
          DISPLAY "C. Ajouter un employe."
          DISPLAY "D. Enregistrer les ventes."
          DISPLAY "E. Ajouter un produit."
          DISPLAY "F. Rechercher un produit."
          DISPLAY "G. Calculer le pourcentage d un produit."
          DISPLAY "H. Ajout d un achat."
+         DISPLAY "I. Rapport de paie."
+         DISPLAY "J. Modifier un client."
+         DISPLAY "K. Modifier un employe."
+         DISPLAY "L. Modifier un produit."
+         DISPLAY "M. Rapport de performance des employes."
          DISPLAY "Q. Quitter."
          ACCEPT CHOIX-MENU
          EVALUATE CHOIX-MENU
@@ -203,6 +326,16 @@ STOP RUN.
 	       PERFORM CALCUL_POURCENTAGE_PRODUIT
          WHEN "H"
                PERFORM ajout_achat
+         WHEN "I"
+               PERFORM RAPPORT_PAIE
+         WHEN "J"
+               PERFORM MODIF_CLIENT
+         WHEN "K"
+               PERFORM MODIF_EMPLOYE
+         WHEN "L"
+               PERFORM MODIF_PRODUIT
+         WHEN "M"
+               PERFORM RAPPORT_PERF_EMPLOYE
          WHEN "Q"
                 MOVE VRAI TO FIN-MENU
          WHEN OTHER
@@ -213,7 +346,7 @@ STOP RUN.
          DISPLAY "Quelle action souhaitez-vous faire ?"
          DISPLAY " "
          DISPLAY "A. Ajouter un client."
-         DISPLAY "B. Rechercher le premier client."
+         DISPLAY "B. Classement des meilleurs clients."
          DISPLAY "C. Enregistrer les ventes."
          DISPLAY "D. Ajouter un produit."
          DISPLAY "E. Rechercher un produit."
@@ -258,9 +391,16 @@ STOP RUN.
                 DISPLAY "Entrez le code postal"
                 ACCEPT fc_codePost
 	  	        MOVE 0 TO fc_nbArtAch
-                WRITE clientTemp END-WRITE
-                CLOSE Fclient
-	  			PERFORM MISE_A_JOUR_IDENTIFIANT.
+                WRITE clientTemp
+                   INVALID KEY
+                      DISPLAY "erreur enregistrement du client"
+                   NOT INVALID KEY
+                      PERFORM MISE_A_JOUR_IDENTIFIANT
+                      MOVE fc_idClient TO wj_cle
+                      MOVE "AJOUT_CLIENT" TO wj_action
+                      PERFORM ENREGISTRER_JOURNAL
+                END-WRITE
+                CLOSE Fclient.
 	  
 MISE_A_JOUR_IDENTIFIANT.
 	  			OPEN INPUT Fidentifiant
@@ -354,18 +494,68 @@ compter_achats.
 	CLOSE Fachat.
 	  
 RECHERCHE_PREMIER_CLIENT.
-                MOVE 0 TO MAX
+                DISPLAY "Combien de clients voulez-vous voir dans le classement ? "
+                ACCEPT wc_topN
+                IF wc_topN = 0
+                   MOVE 1 TO wc_topN
+                END-IF
+                IF wc_topN > 50
+                   MOVE 50 TO wc_topN
+                END-IF
+                MOVE 0 TO wc_nbClasses
+                MOVE 0 TO wc_fin
+                DISPLAY "Classement des meilleurs clients :"
+                PERFORM VARYING wc_rang FROM 1 BY 1 UNTIL wc_rang > wc_topN OR wc_fin = 1
+                   PERFORM CLASSER_CLIENT_SUIVANT
+                   IF wc_idMax = 0
+                      DISPLAY "Fin du classement, il n y a plus de client."
+                      MOVE 1 TO wc_fin
+                   ELSE
+                      ADD 1 TO wc_nbClasses
+                      MOVE wc_idMax TO DC-ID(wc_nbClasses)
+                      DISPLAY wc_rang ". " wc_idMax " - " wc_nomMax " - " wc_prenomMax " - " MAX " article(s) achete(s)"
+                   END-IF
+                END-PERFORM.
+
+CLASSER_CLIENT_SUIVANT.
+                MOVE 0 TO wc_idMax
+                MOVE 0 TO wc_premierTrouve
                 OPEN INPUT Fclient
-                READ Fclient NEXT
-                AT END
-                        DISPLAY "Le client qui a realise le plus d achat est " fc_idClient " - " fc_nom  " - " fc_prenom
-				NOT AT END 
-				IF fc_nbArtAch > MAX 
-				THEN 
-					MOVE fc_nbArtAch TO MAX
-                END-READ
+                MOVE 0 TO EndOfFile
+                PERFORM WITH TEST AFTER UNTIL EndOfFile = 1
+                   READ Fclient NEXT
+                   AT END
+                      MOVE 1 TO EndOfFile
+                   NOT AT END
+                      PERFORM VERIFIER_DEJA_CLASSE
+                      IF wc_dejaVu = 0
+                         IF wc_premierTrouve = 0
+                            MOVE 1 TO wc_premierTrouve
+                            MOVE fc_nbArtAch TO MAX
+                            MOVE fc_idClient TO wc_idMax
+                            MOVE fc_nom TO wc_nomMax
+                            MOVE fc_prenom TO wc_prenomMax
+                         ELSE
+                            IF fc_nbArtAch > MAX
+                               MOVE fc_nbArtAch TO MAX
+                               MOVE fc_idClient TO wc_idMax
+                               MOVE fc_nom TO wc_nomMax
+                               MOVE fc_prenom TO wc_prenomMax
+                            END-IF
+                         END-IF
+                      END-IF
+                   END-READ
+                END-PERFORM
                 CLOSE Fclient.
 
+VERIFIER_DEJA_CLASSE.
+                MOVE 0 TO wc_dejaVu
+                PERFORM VARYING wc_k FROM 1 BY 1 UNTIL wc_k > wc_nbClasses
+                   IF DC-ID(wc_k) = fc_idClient
+                      MOVE 1 TO wc_dejaVu
+                   END-IF
+                END-PERFORM.
+
 VERIF_DATE.
                 MOVE FAUX TO ERREUR 
                 IF mois > 12 
@@ -375,15 +565,45 @@ VERIF_DATE.
                       IF jour < 01 and jour > 31
                       THEN DISPLAY "date invalide"
                         MOVE VRAI TO ERREUR
-                      END-IF   
+                      END-IF
                  END-IF.
-                
-	  
+
+HASHER_MOT_DE_PASSE.
+                MOVE 0 TO wm_acc
+                PERFORM VARYING wm_pos FROM 1 BY 1 UNTIL wm_pos > 30
+                   MOVE wm_mdpClair(wm_pos:1) TO wm_car
+                   COMPUTE wm_acc = (wm_acc * 31 + wm_car-num + wm_pos)
+                   DIVIDE wm_acc BY 999999999999999989 GIVING wm_reste REMAINDER wm_acc
+                END-PERFORM
+                MOVE wm_acc TO wm_mdpHash.
+
+ENREGISTRER_JOURNAL.
+                OPEN EXTEND Fjournal
+                EVALUATE FcJR
+                   WHEN 35
+                      OPEN OUTPUT Fjournal
+                      CLOSE Fjournal
+                      OPEN EXTEND Fjournal
+                   WHEN 00
+                      CONTINUE
+                END-EVALUATE
+                ACCEPT fj_date FROM DATE YYYYMMDD
+                ACCEPT fj_heure FROM TIME
+                MOVE wj_identifiantConnecte TO fj_identifiant
+                MOVE wj_action TO fj_action
+                MOVE wj_cle TO fj_cle
+                WRITE journalTemp
+                CLOSE Fjournal.
+
 login.
-   OPEN INPUT Femploye
+   OPEN I-O Femploye
     EVALUATE FcER
 		WHEN 35 DISPLAY "FICHIER Femploye INEXISTANT vous etes admin !"
 						MOVE 1 TO admin
+						MOVE "NOAUTH" TO wj_identifiantConnecte
+						MOVE "LOGIN" TO wj_action
+						MOVE SPACES TO wj_cle
+						PERFORM ENREGISTRER_JOURNAL
 	  	WHEN 00	DISPLAY "FICHIER Femploye TROUVE"
 						DISPLAY "Saisir votre id : "
 						ACCEPT identifiant
@@ -393,14 +613,31 @@ login.
 	  					READ Femploye
 						INVALID KEY 
 	  						DISPLAY "erreur"
+							MOVE identifiant TO wj_cle
+							MOVE identifiant TO wj_identifiantConnecte
+							MOVE "LOGIN_ECHOUE" TO wj_action
+							PERFORM ENREGISTRER_JOURNAL
 	  					NOT INVALID KEY
-							IF fe_mdp = mdp
+							MOVE mdp TO wm_mdpClair
+							PERFORM HASHER_MOT_DE_PASSE
+							MOVE fe_idEmploye TO wj_cle
+							IF fe_mdp = wm_mdpHash OR fe_mdp = mdp
 						THEN 
 							DISPLAY "Connection réussie !"
 							MOVE fe_role TO admin
+							IF fe_mdp NOT = wm_mdpHash
+								MOVE wm_mdpHash TO fe_mdp
+								REWRITE employeTemp
+							END-IF
+							MOVE fe_idEmploye TO wj_identifiantConnecte
+							MOVE "LOGIN_OK" TO wj_action
+							PERFORM ENREGISTRER_JOURNAL
 						 ELSE
 							DISPLAY "Connection échouée !"
 							  MOVE VRAI TO FIN-MENU
+							MOVE identifiant TO wj_identifiantConnecte
+							MOVE "LOGIN_ECHOUE" TO wj_action
+							PERFORM ENREGISTRER_JOURNAL
 						END-IF
 	  					END-READ
 						CLOSE Femploye
@@ -438,6 +675,38 @@ recherche_achat.
             END-READ
          CLOSE Fachat.
 
+VERIFIER_STOCK.
+         MOVE FAUX TO ERREUR
+         OPEN INPUT Fproduit
+            READ Fproduit
+               INVALID KEY
+                  DISPLAY "produit introuvable"
+                  MOVE VRAI TO ERREUR
+               NOT INVALID KEY
+                  MOVE fp_quantite TO wp_stockDispo
+            END-READ
+         CLOSE Fproduit
+         IF ERREUR = FAUX
+            IF fa_quantite = 0 OR fa_quantite > wp_stockDispo
+               DISPLAY "stock insuffisant, quantite disponible : " wp_stockDispo
+               MOVE VRAI TO ERREUR
+            END-IF
+         END-IF.
+
+MAJ_STOCK.
+         OPEN I-O Fproduit
+            READ Fproduit
+               INVALID KEY
+                  DISPLAY "erreur mise a jour du stock"
+               NOT INVALID KEY
+                  SUBTRACT fa_quantite FROM fp_quantite
+                  REWRITE produitTemp
+                  IF fp_quantite <= wp_seuilReappro
+                     DISPLAY "ATTENTION : stock du produit " fp_idProduit " a reapprovisionner, il en reste " fp_quantite
+                  END-IF
+            END-READ
+         CLOSE Fproduit.
+
 
 AJOUT_PRODUIT.
                 OPEN I-O Fproduit.
@@ -454,9 +723,17 @@ AJOUT_PRODUIT.
                DISPLAY "Saisir la quantite du produit : "
                ACCEPT fp_quantite
             END-PERFORM
+            MOVE 1 TO fp_actif
             WRITE produitTemp
-         CLOSE Fproduit
-		 PERFORM MISE_A_JOUR_IDENTIFIANT.
+               INVALID KEY
+                  DISPLAY "erreur enregistrement du produit"
+               NOT INVALID KEY
+                  PERFORM MISE_A_JOUR_IDENTIFIANT
+                  MOVE fp_idProduit TO wj_cle
+                  MOVE "AJOUT_PRODUIT" TO wj_action
+                  PERFORM ENREGISTRER_JOURNAL
+            END-WRITE
+         CLOSE Fproduit.
 
 AJOUT_EMPLOYE.
                 OPEN INPUT Femploye
@@ -494,57 +771,317 @@ AJOUT_EMPLOYE.
                 ACCEPT ws_role
                 DISPLAY "Entrez le mot de passe" 
                 ACCEPT ws_mdp
+	  			MOVE ws_mdp TO wm_mdpClair
+	  			PERFORM HASHER_MOT_DE_PASSE
+	  			MOVE wm_mdpHash TO ws_mdp
 	  			MOVE 0 TO ws_nbVente
 				READ Femploye
-	  			INVALID KEY 
+	  			INVALID KEY
 	  				DISPLAY "Erreur"
 	  			NOT INVALID KEY
-               		WRITE employeTemp FROM ws_employeTemp  
+               		WRITE employeTemp FROM ws_employeTemp
+						INVALID KEY
+							DISPLAY "erreur enregistrement de l employe"
+						NOT INVALID KEY
+							PERFORM MISE_A_JOUR_IDENTIFIANT
+							MOVE fe_idEmploye TO wj_cle
+							MOVE "AJOUT_EMPLOYE" TO wj_action
+							PERFORM ENREGISTRER_JOURNAL
                 END-WRITE
 				DISPLAY "Création employeTemp" employeTemp
-                CLOSE Femploye
-		PERFORM MISE_A_JOUR_IDENTIFIANT.					
-	  
+                CLOSE Femploye.
+
+RAPPORT_PAIE.
+         DISPLAY "Registre de paie"
+         DISPLAY "================="
+         OPEN INPUT Femploye
+         MOVE 0 TO EndOfFile
+         PERFORM WITH TEST AFTER UNTIL EndOfFile = 1
+            READ Femploye NEXT
+               AT END
+                  MOVE 1 TO EndOfFile
+               NOT AT END
+                  COMPUTE wpa_totalPaie = fe_salaire + (fe_nbVente * wpa_commissionParVente)
+                  DISPLAY fe_idEmploye " - " fe_nom " " fe_prenom
+                     " - salaire de base : " fe_salaire
+                     " - ventes : " fe_nbVente
+                     " - total a payer : " wpa_totalPaie
+            END-READ
+         END-PERFORM
+         CLOSE Femploye.
+
+RAPPORT_PERF_EMPLOYE.
+         DISPLAY "Rapport de performance des employes"
+         DISPLAY "===================================="
+         MOVE FAUX TO ERREUR
+         PERFORM WITH TEST AFTER UNTIL ERREUR = FAUX
+            DISPLAY "Date de debut (annee) : "
+            ACCEPT wv_anneeDebut
+            DISPLAY "Date de debut (mois) : "
+            ACCEPT wv_moisDebut
+            DISPLAY "Date de debut (jour) : "
+            ACCEPT wv_jourDebut
+            MOVE wv_anneeDebut TO annee
+            MOVE wv_moisDebut TO mois
+            MOVE wv_jourDebut TO jour
+            PERFORM VERIF_DATE
+         END-PERFORM
+         MOVE FAUX TO ERREUR
+         PERFORM WITH TEST AFTER UNTIL ERREUR = FAUX
+            DISPLAY "Date de fin (annee) : "
+            ACCEPT wv_anneeFin
+            DISPLAY "Date de fin (mois) : "
+            ACCEPT wv_moisFin
+            DISPLAY "Date de fin (jour) : "
+            ACCEPT wv_jourFin
+            MOVE wv_anneeFin TO annee
+            MOVE wv_moisFin TO mois
+            MOVE wv_jourFin TO jour
+            PERFORM VERIF_DATE
+         END-PERFORM
+         OPEN INPUT Femploye
+         MOVE 0 TO EndOfFile
+         PERFORM WITH TEST AFTER UNTIL EndOfFile = 1
+            READ Femploye NEXT
+               AT END
+                  MOVE 1 TO EndOfFile
+               NOT AT END
+                  PERFORM AFFICHER_VENTES_EMPLOYE
+            END-READ
+         END-PERFORM
+         CLOSE Femploye.
+
+AFFICHER_VENTES_EMPLOYE.
+         DISPLAY fe_idEmploye " - " fe_nom " " fe_prenom
+         MOVE fe_idEmploye TO fa_idEmploye
+         MOVE 0 TO wv_nbAchats
+         OPEN INPUT Fachat
+         START Fachat KEY IS = fa_idEmploye
+            INVALID KEY
+               CONTINUE
+            NOT INVALID KEY
+               MOVE 0 TO W-FIN
+               PERFORM WITH TEST AFTER UNTIL W-FIN = 1
+                  READ Fachat NEXT
+                     AT END
+                        MOVE 1 TO W-FIN
+                     NOT AT END
+                        IF fa_idEmploye NOT = fe_idEmploye
+                           MOVE 1 TO W-FIN
+                        ELSE
+                           IF fa_dateAch >= wv_dateDebut AND fa_dateAch <= wv_dateFin
+                              ADD 1 TO wv_nbAchats
+                              DISPLAY "   produit vendu : " fa_idProduit
+                           END-IF
+                        END-IF
+                  END-READ
+               END-PERFORM
+         END-START
+         CLOSE Fachat
+         DISPLAY "   total achats sur la periode : " wv_nbAchats.
+
+MODIF_CLIENT.
+         OPEN I-O Fclient
+            DISPLAY "Entrez l identifiant du client a modifier : "
+            ACCEPT fc_idClient
+            READ Fclient
+               INVALID KEY
+                  DISPLAY "client introuvable"
+               NOT INVALID KEY
+                  DISPLAY "Nom actuel : " fc_nom
+                  DISPLAY "Entrez le nouveau nom"
+                  ACCEPT fc_nom
+                  DISPLAY "Prenom actuel : " fc_prenom
+                  DISPLAY "Entrez le nouveau prenom"
+                  ACCEPT fc_prenom
+                  PERFORM WITH TEST AFTER UNTIL ERREUR = FAUX
+                     DISPLAY "Entrez l année de naissance"
+                     ACCEPT fc_annee
+                     DISPLAY "Entrez le mois de naissance"
+                     ACCEPT fc_mois
+                     DISPLAY "Entrez le jour"
+                     ACCEPT fc_jour
+                     MOVE fc_annee TO annee
+                     MOVE fc_mois TO mois
+                     MOVE fc_jour TO jour
+                     PERFORM VERIF_DATE
+                  END-PERFORM
+                  DISPLAY "Code postal actuel : " fc_codePost
+                  DISPLAY "Entrez le nouveau code postal"
+                  ACCEPT fc_codePost
+                  REWRITE clientTemp
+            END-READ
+         CLOSE Fclient.
+
+MODIF_EMPLOYE.
+         OPEN I-O Femploye
+            DISPLAY "Entrez l identifiant de l employe a modifier : "
+            ACCEPT fe_idEmploye
+            READ Femploye
+               INVALID KEY
+                  DISPLAY "employe introuvable"
+               NOT INVALID KEY
+                  DISPLAY "Nom actuel : " fe_nom
+                  DISPLAY "Entrez le nouveau nom"
+                  ACCEPT fe_nom
+                  DISPLAY "Prenom actuel : " fe_prenom
+                  DISPLAY "Entrez le nouveau prenom"
+                  ACCEPT fe_prenom
+                  DISPLAY "Salaire actuel : " fe_salaire
+                  DISPLAY "Entrez le nouveau salaire"
+                  ACCEPT fe_salaire
+                  DISPLAY "Entrez le nouveau RIB"
+                  ACCEPT fe_rib
+                  DISPLAY "Entrez la nouvelle adresse"
+                  ACCEPT fe_adresse
+                  DISPLAY "Role actuel : " fe_role
+                  DISPLAY "Entrez le nouveau role (0-User 1-Admin)"
+                  ACCEPT fe_role
+                  DISPLAY "Entrez le nouveau mot de passe"
+                  ACCEPT fe_mdp
+                  MOVE fe_mdp TO wm_mdpClair
+                  PERFORM HASHER_MOT_DE_PASSE
+                  MOVE wm_mdpHash TO fe_mdp
+                  REWRITE employeTemp
+            END-READ
+         CLOSE Femploye.
+
+MODIF_PRODUIT.
+         OPEN I-O Fproduit
+            DISPLAY "Entrez l identifiant du produit a modifier : "
+            ACCEPT fp_idProduit
+            READ Fproduit
+               INVALID KEY
+                  DISPLAY "produit introuvable"
+               NOT INVALID KEY
+                  DISPLAY "Nom actuel : " fp_nom
+                  DISPLAY "Entrez le nouveau nom"
+                  ACCEPT fp_nom
+                  DISPLAY "Prix actuel : " fp_prix
+                  DISPLAY "Entrez le nouveau prix"
+                  ACCEPT fp_prix
+                  DISPLAY "Quantite actuelle : " fp_quantite
+                  DISPLAY "Entrez la nouvelle quantite"
+                  ACCEPT fp_quantite
+                  DISPLAY "Actif actuellement : " fp_actif
+                  DISPLAY "Produit actif ? (1-Oui 0-Non)"
+                  ACCEPT fp_actif
+                  REWRITE produitTemp
+            END-READ
+         CLOSE Fproduit.
+
 enregistre_historique.
+         DISPLAY "Entrez l annee : "
+         ACCEPT wh_annee
+         DISPLAY "Entrez le mois : "
+         ACCEPT wh_mois
+         PERFORM OUVRIR_CHECKPOINT
+         OPEN I-O Fhistorique
+         OPEN INPUT Fproduit
+         MOVE 0 TO EndOfFile
+         PERFORM WITH TEST AFTER UNTIL EndOfFile = 1
+            READ Fproduit NEXT
+            AT END
+               MOVE 1 TO EndOfFile
+            NOT AT END
+               IF fp_idProduit > wh_dernierProduit
+                  PERFORM CUMULER_VENTES_PRODUIT
+                  PERFORM POSTER_HISTORIQUE
+                  PERFORM AVANCER_CHECKPOINT
+               END-IF
+            END-READ
+         END-PERFORM
+         CLOSE Fproduit
+         CLOSE Fhistorique
+         PERFORM CLORE_CHECKPOINT.
+
+OUVRIR_CHECKPOINT.
+         OPEN I-O Fcheckpoint
+         EVALUATE FcKR
+            WHEN 35
+               OPEN OUTPUT Fcheckpoint
+               CLOSE Fcheckpoint
+               OPEN I-O Fcheckpoint
+            WHEN 00
+               CONTINUE
+         END-EVALUATE
+         MOVE wh_annee TO ck_annee
+         MOVE wh_mois TO ck_mois
+         READ Fcheckpoint
+            INVALID KEY
+               MOVE 0 TO wh_dernierProduit
+               MOVE 0 TO ck_dernierProduit
+               WRITE checkpointTemp
+            NOT INVALID KEY
+               MOVE ck_dernierProduit TO wh_dernierProduit
+               DISPLAY "reprise apres le produit " wh_dernierProduit
+         END-READ.
+
+CUMULER_VENTES_PRODUIT.
+         MOVE fp_idProduit TO fa_idProduit
+         MOVE 0 TO wh_compteur
          OPEN INPUT Fachat
-            DISPLAY "Entrez l annee : "
-            ACCEPT wh_annee
-            DISPLAY "Entrez le mois : "
-            ACCEPT wh_mois
-            Move 1 TO fa_idProduit
-            START Fachat, KEY IS = fa_idProduit
+         START Fachat, KEY IS = fa_idProduit
             INVALID KEY
-               DISPLAY 'FIN'
+               CONTINUE
             NOT INVALID KEY
-            	MOVE 1 TO w_idProduit
-            	MOVE 0 TO wh_compteur
-               	PERFORM WITH TEST AFTER UNTIL W-FIN = 1
+               MOVE 0 TO W-FIN
+               PERFORM WITH TEST AFTER UNTIL W-FIN = 1
                   READ Fachat NEXT
                   AT END
                      MOVE 1 TO W-FIN
                   NOT AT END
-                     IF w_idProduit = fa_idProduit THEN
-                        ADD 1 TO wh_compteur
+                     IF fa_idProduit NOT = fp_idProduit
+                        MOVE 1 TO W-FIN
                      ELSE
-                        MOVE fa_idProduit TO w_idProduit
-                        OPEN I-O Fhistorique
-                           WRITE histoTemp
-                        CLOSE Fhistorique
-                        MOVE 1 TO wh_compteur
+                        IF fa_annee = wh_annee AND fa_mois = wh_mois
+                           ADD fa_quantite TO wh_compteur
+                        END-IF
                      END-IF
                   END-READ
                END-PERFORM
-            END-START
+         END-START
          CLOSE Fachat.
+
+POSTER_HISTORIQUE.
+         MOVE wh_annee TO fh_annee
+         MOVE wh_mois TO fh_mois
+         MOVE fp_idProduit TO fh_idArticle
+         MOVE wh_compteur TO fh_nbAricleVendu
+         READ Fhistorique
+            INVALID KEY
+               WRITE histoTemp
+            NOT INVALID KEY
+               REWRITE histoTemp
+         END-READ.
+
+AVANCER_CHECKPOINT.
+         MOVE fp_idProduit TO ck_dernierProduit
+         MOVE fp_idProduit TO wh_dernierProduit
+         REWRITE checkpointTemp.
+
+CLORE_CHECKPOINT.
+         MOVE 0 TO ck_dernierProduit
+         REWRITE checkpointTemp
+         CLOSE Fcheckpoint.
 	  
 ajout_achat.
          OPEN I-O Fachat
             COMPUTE nb_achat = nb_achat + 1
-             MOVE nb_achat TO fa_idAchat  
+             MOVE nb_achat TO fa_idAchat
             PERFORM WITH TEST AFTER UNTIL fp_idProduit > 0 AND w_pe = 1
                DISPLAY "Saisir l identifiant du produit : "
                ACCEPT fp_idProduit
                PERFORM recherche_produit
+               IF w_pe = 1 AND fp_actif NOT = 1
+                  DISPLAY "produit inactif, choix impossible"
+                  MOVE 0 TO w_pe
+               END-IF
+            END-PERFORM
+            PERFORM WITH TEST AFTER UNTIL ERREUR = FAUX
+               DISPLAY "Saisir la quantite achetee : "
+               ACCEPT fa_quantite
+               PERFORM VERIFIER_STOCK
             END-PERFORM
             PERFORM WITH TEST AFTER UNTIL ERREUR = FAUX
                DISPLAY "Saisir l annee d achat : "
@@ -555,6 +1092,9 @@ ajout_achat.
                ACCEPT wa_jour
 			   PERFORM VERIF_DATE
             END-PERFORM
+            MOVE wh_annee TO fa_annee
+            MOVE wh_mois TO fa_mois
+            MOVE wa_jour TO fa_jour
             PERFORM WITH TEST AFTER UNTIL fe_idEmploye > 0 AND w_ee = 1
                DISPLAY "Saisir l id employe : "
                ACCEPT fe_idEmploye
@@ -565,38 +1105,101 @@ ajout_achat.
                ACCEPT fc_idClient
                PERFORM recherche_client
             END-PERFORM
+            MOVE fp_idProduit TO fa_idProduit
+            MOVE fe_idEmploye TO fa_idEmploye
+            MOVE fc_idClient TO fa_idClient
             WRITE achatTemp
+               INVALID KEY
+                  DISPLAY "erreur enregistrement de l achat"
+               NOT INVALID KEY
+                  PERFORM MAJ_STOCK
+                  PERFORM MAJ_COMPTEUR_EMPLOYE
+                  PERFORM MAJ_COMPTEUR_CLIENT
+                  MOVE fa_idAchat TO wj_cle
+                  MOVE "AJOUT_ACHAT" TO wj_action
+                  PERFORM ENREGISTRER_JOURNAL
+            END-WRITE
         CLOSE Fachat.
-	  
+
+MAJ_COMPTEUR_EMPLOYE.
+         OPEN I-O Femploye
+            READ Femploye
+               INVALID KEY
+                  DISPLAY "erreur mise a jour du compteur employe"
+               NOT INVALID KEY
+                  ADD 1 TO fe_nbVente
+                  REWRITE employeTemp
+            END-READ
+         CLOSE Femploye.
+
+MAJ_COMPTEUR_CLIENT.
+         OPEN I-O Fclient
+            READ Fclient
+               INVALID KEY
+                  DISPLAY "erreur mise a jour du compteur client"
+               NOT INVALID KEY
+                  ADD 1 TO fc_nbArtAch
+                  REWRITE clientTemp
+            END-READ
+         CLOSE Fclient.
+
         CALCUL_POURCENTAGE_PRODUIT.
-                DISPLAY "Donnez l identifiant d un produit"
-                ACCEPT identifiant
                 DISPLAY "Donnez le mois"
                 ACCEPT mois
                 DISPLAY "Donnez l année"
                 ACCEPT annee
+                MOVE 0 TO nb_ventes_totales
+                MOVE 0 TO wg_nbArticles
+                PERFORM CUMULER_MIX_MOIS
+                IF nb_ventes_totales = 0
+                   DISPLAY "aucune vente pour ce mois"
+                ELSE
+                   PERFORM AFFICHER_MIX_PRODUITS
+                END-IF.
+
+CUMULER_MIX_MOIS.
                 OPEN INPUT Fhistorique
-                MOVE identifiant TO fh_idArticle
-                MOVE mois TO fh_mois
                 MOVE annee TO fh_annee
-                READ Fhistorique
-                INVALID KEY 
-                	DISPLAY " le produit n existe pas " 
-                NOT INVALID KEY
-                        MOVE fh_nbAricleVendu TO nb_produit_vendu
-                END-READ
-	  			OPEN INPUT Fhistorique
-	            MOVE 0 TO nb_ventes_totales
-	            READ Fhistorique NEXT
-	            AT END
-	            	MULTIPLY 100 BY nb_produit_vendu GIVING pourcentage
-                	DIVIDE pourcentage BY nb_ventes_totales GIVING pourcentage
-	            	DISPLAY " pourcentage :" pourcentage " % "
-	            NOT AT END
-	            	IF fh_mois = mois and fh_annee = annee
-	            	THEN 
-	            	COMPUTE nb_ventes_totales = nb_ventes_totales + fh_nbAricleVendu
-	            	END-IF
-	  			END-READ
-	            CLOSE Fhistorique.	  
+                MOVE mois TO fh_mois
+                MOVE 0 TO fh_idArticle
+                START Fhistorique KEY IS >= fh_cle
+                   INVALID KEY
+                      CONTINUE
+                   NOT INVALID KEY
+                      MOVE 0 TO W-FIN
+                      PERFORM WITH TEST AFTER UNTIL W-FIN = 1
+                         READ Fhistorique NEXT
+                         AT END
+                            MOVE 1 TO W-FIN
+                         NOT AT END
+                            IF fh_annee NOT = annee OR fh_mois NOT = mois
+                               MOVE 1 TO W-FIN
+                            ELSE
+                               ADD fh_nbAricleVendu TO nb_ventes_totales
+                               PERFORM ENREGISTRER_MIX_PRODUIT
+                            END-IF
+                         END-READ
+                      END-PERFORM
+                END-START
+                CLOSE Fhistorique.
+
+ENREGISTRER_MIX_PRODUIT.
+                ADD 1 TO wg_nbArticles
+                IF wg_nbArticles > 200
+                   DISPLAY "limite de produits atteinte, produit " fh_idArticle " non affiche"
+                   SUBTRACT 1 FROM wg_nbArticles
+                ELSE
+                   MOVE fh_idArticle TO MP-ARTICLE(wg_nbArticles)
+                   MOVE fh_nbAricleVendu TO MP-QUANTITE(wg_nbArticles)
+                END-IF.
+
+AFFICHER_MIX_PRODUITS.
+                DISPLAY "----- Repartition des ventes " mois "/" annee " -----"
+                PERFORM VARYING wg_k FROM 1 BY 1 UNTIL wg_k > wg_nbArticles
+                   MOVE MP-QUANTITE(wg_k) TO nb_produit_vendu
+                   COMPUTE pourcentage = (nb_produit_vendu * 100) / nb_ventes_totales
+                   DISPLAY "produit " MP-ARTICLE(wg_k)
+                      " : " nb_produit_vendu
+                      " ventes ( " pourcentage " % )"
+                END-PERFORM.
 
